@@ -17,15 +17,39 @@
        environment division.
        input-output section.
        file-control.
-           select infile assign to 'input.txt'
+      * batch-file is the control file: one level-file name per
+      * line, read in sequence so a whole day's queue of levels can
+      * be validated in a single job step. when it is not present we
+      * fall back to running infile (input.txt) once, so a direct
+      * single-level invocation still works unchanged.
+           select batch-file assign to 'batch.txt'
+               organization is line sequential
+               status is batch-status.
+           select infile assign to dynamic infile-name
                organization is line sequential
                status is in-status.
-           select outfile assign to outfile-name
+           select outfile assign to dynamic outfile-name
                organization is line sequential.
+      * audit-file keeps a durable, replayable trail of every
+      * cascade iteration's wall/arr1/arr2 snapshots and score, for
+      * when a designer disputes why a level scored what it did.
+           select audit-file assign to dynamic audit-file-name
+               organization is line sequential
+               status is audit-status.
+      * checkpoint-file lets a long cascade run resume from the last
+      * completed iteration instead of redoing every cascade from
+      * scratch if the job is killed or abends partway through.
+           select checkpoint-file assign to dynamic checkpoint-file-name
+               organization is line sequential
+               status is checkpoint-status.
 
        data division.
        file section.
 
+       fd batch-file.
+
+       01 batch-line pic x(80).
+
        fd infile.
 
        01 a-line pic x(80).
@@ -36,27 +60,73 @@
            03 out-char pic X occurs 1 to 80 depending on wall-c.
        01 out-jimmy.
            03 jim-char pic X occurs 15 to 25 depending on jim-len.
+       01 out-breakdown pic x(70).
+
+       fd audit-file.
+
+       01 audit-line pic x(80).
+
+       fd checkpoint-file.
+
+       01 checkpoint-line pic x(80).
 
        working-storage section.
 
        01 in-status pic 9(2).
+       01 batch-status pic 9(2).
+       01 checkpoint-status pic 9(2).
+       01 audit-status pic 9(2).
+       01 infile-name pic x(80) value 'input.txt'.
+       01 batch-seq pic 9(3) value 0.
        01 error-message pic x(78).
 
+       01 checkpoint-file-name pic X(20) value spaces.
+       01 checkpoint-found-bool pic X.
+          88 checkpoint-found value 'Y'.
+
+      * set once, in main-paragraph, when running off batch-file -
+      * lets error-termination skip only the failing level instead of
+      * killing the whole job
+       01 batch-mode-bool pic X value 'N'.
+          88 batch-mode value 'Y'.
+
+      * tracks whether this level's audit trail is currently open, so
+      * error-termination only closes it when there is something to
+      * close
+       01 audit-open-bool pic X value 'N'.
+          88 audit-open value 'Y'.
+
        01 open-failed-message pic x(78) value 'error: No such file'.
        01 wrong-coor-message pic x(78) value 'error: Wrong coordinates'.
+       01 too-many-swaps-message pic x(78)
+          value 'error: Too many swaps in sequence'.
 
-       01 roof-r pic 9(3).
-       01 roof-c pic 9(2).
-       01 wall-r pic 9(3).
-       01 wall-c pic 9(2).
-       01 swap-table.
-          03 swap-row occurs 2.
-             05 swap  occurs 2 pic 9(3).
-       01 total-score pic 9(5).
+      * named, labelled level-file header fields - see lvlhdr.cpy
+           copy lvlhdr.
+
+      * which swap of the sequence is currently in play - advances
+      * once its own cascade settles, and is what GO-SWAP and the
+      * special-candy placement logic in TRAVEL always act on
+       01 swap-idx pic 9(2).
        01 current-score pic 9(5).
        01 roof-index-table.
           03 roof-index occurs 80 pic 9(3).
        01 score pic 9(5) value 0.
+      * score breakdown by match type, for level-balancing - reset
+      * once per level alongside score, reported in RESULT
+       01 score-row-clears pic 9(5) value 0.
+       01 score-col-clears pic 9(5) value 0.
+       01 score-lt-specials pic 9(5) value 0.
+       01 score-wrap-candies pic 9(5) value 0.
+
+      * snapshot of the score breakdown, saved/restored around
+      * validate-match's probe the same way wall-table-save guards
+      * wall-table - the probe's own commits must not leak into the
+      * real totals
+       01 score-row-clears-save pic 9(5).
+       01 score-col-clears-save pic 9(5).
+       01 score-lt-specials-save pic 9(5).
+       01 score-wrap-candies-save pic 9(5).
        01 spec-table.
           03 spec-row occurs 100.
              05 spec occurs 80 pic 9.
@@ -70,6 +140,21 @@
        01 wall-table.
           03 wall-row occurs 100.
              05 wall occurs 80 pic X.
+       01 wall-table-save.
+          03 wall-row-save occurs 100.
+             05 wall-save occurs 80 pic X.
+       01 dead-move-message pic x(78)
+          value 'error: Dead move - swap produces no match'.
+       01 dead-move-bool pic X.
+          88 dead-move value 'Y'.
+
+      * set by TRAVEL (mode 2) whenever one of an L/T candidate's
+      * k-loop directions actually reached the clearing step against
+      * the live wall - LOOP-FIND-LT-11 checks this before trusting a
+      * resumed order-table entry whose area an earlier commit in the
+      * same pass may have already stomped
+       01 lt-commit-bool pic X.
+          88 lt-committed value 'Y'.
        01 arr1-table.
           03 arr1-row occurs 100.
              05 arr1 occurs 80 pic X value '0'.
@@ -116,7 +201,10 @@
        01 starti pic 9(3).
        01 increx pic S9(3).
        01 increy pic S9(3).
-       01 outfile-name pic X(13) value spaces.
+       01 outfile-name pic X(20) value spaces.
+       01 audit-file-name pic X(20) value spaces.
+       01 audit-label pic X(20).
+       01 iteration-no pic 9(5) value 0.
        01 win pic 9.
        01 jim-len pic 9(2) value 25.
 
@@ -153,6 +241,42 @@
        procedure division.
 
        main-paragraph.
+      * prefer batch mode: batch.txt lists one level file per line.
+      * when no control file is present, fall back to a single run
+      * against input.txt so a direct invocation still works.
+           move 0 to batch-seq
+           open input batch-file
+           if batch-status = 0
+               move 'Y' to batch-mode-bool
+               perform process-batch thru process-batch-exit
+               close batch-file
+           else
+               move 'input.txt' to infile-name
+               add 1 to batch-seq
+               perform process-level thru process-level-exit
+           end-if
+
+           goback.
+
+
+       process-batch.
+       loop-process-batch.
+           read batch-file
+               at end go to process-batch-exit
+           end-read
+           if (batch-line = spaces) go to loop-process-batch end-if
+           move batch-line to infile-name
+           add 1 to batch-seq
+           perform process-level thru process-level-exit
+           go to loop-process-batch.
+       process-batch-exit.
+
+
+       process-level.
+      * this level's audit trail is not open yet - error-termination
+      * checks this flag before trying to close audit-file
+           move 'N' to audit-open-bool
+
       * open input file
            open input infile
            if in-status not = 0 then
@@ -161,14 +285,65 @@
            end-if
 
       * read constant value from input file
-           perform read-constant
+           perform read-constant thru read-constant-exit
+
+      * reject a level whose dimensions would run off the end of the
+      * roof/wall/spec tables before we ever try to subscript into them
+           perform validate-dimensions thru validate-dimensions-exit
+
+      * build this run's checkpoint file name - keyed the same way
+      * as outfile/audit-file - and see if a prior, killed run of
+      * this exact level left one behind
+           move spaces to checkpoint-file-name
+           string 'chk' delimited by size
+                  run-id delimited by size
+                  '-' delimited by size
+                  batch-seq delimited by size
+                  '.txt' delimited by size into checkpoint-file-name
+           move 'N' to checkpoint-found-bool
+           perform ckpt-restore thru ckpt-restore-exit
+
+      * open this run's audit trail - keyed the same way as the
+      * result file so a batch never overwrites another run's trace.
+      * resuming from a checkpoint extends the existing trail rather
+      * than starting a new one
+           move spaces to audit-file-name
+           string 'aud' delimited by size
+                  run-id delimited by size
+                  '-' delimited by size
+                  batch-seq delimited by size
+                  '.txt' delimited by size into audit-file-name
+      * a resumed run's iteration numbering picks up where the killed
+      * attempt's audit trail left off, via CKPT-RESTORE above -
+      * restarting at 0 would duplicate iteration numbers in the same
+      * extended trail file
+           if (not checkpoint-found)
+               move 0 to iteration-no
+           end-if
+           if checkpoint-found
+               open extend audit-file
+               move 'Y' to audit-open-bool
+           end-if
+      * if there is no prior audit trail to extend (a checkpoint
+      * without a matching audit file, however that happened), fall
+      * back to starting a fresh one rather than aborting the run
+           if (not checkpoint-found) or (audit-status not = 0)
+               open output audit-file
+               move 'Y' to audit-open-bool
+           end-if
 
       * check if the swapping is valid
-           perform validate-swapping
+           perform validate-swapping thru validate-swapping-exit
 
-      * read candies into roof
+      * read candies into roof - this is the static candy queue read
+      * straight from the level file, so it is re-read the same way
+      * whether or not we are resuming from a checkpoint; only the
+      * mutable cascade state (wall-table, roof-index-table, score,
+      * cont) needs to come from the checkpoint
            perform read-roof thru read-roof-exit
 
+           if checkpoint-found go to main-loop end-if
+
       * initialize roof column index
            move roof-c to i0
            perform iterator-i-init.
@@ -189,20 +364,35 @@
       * load candies from roof to wall
            perform load-candy thru load-candy-exit
 
-      * perform swapping
+      * perform the first swap of the play session - the rest of the
+      * sequence is driven from RESULT, once each swap's own cascade
+      * settles
+           move 1 to swap-idx
            perform go-swap
 
-      * main loop
-           move 0 to score.
+      * reject a swap that resolves to nothing before burning a
+      * batch slot on it
+           perform validate-match thru validate-match-exit
+
+      * score accumulates across the whole play session, not just
+      * one swap
+           move 0 to score score-row-clears score-col-clears
+               score-lt-specials score-wrap-candies.
        main-loop.
            display 'wall A:'
            perform print-wall thru print-wall-exit
+           move 'WALL A' to audit-label
+           perform audit-wall thru audit-wall-exit
            perform scan-spec thru scan-spec-exit
            perform find-arr12 thru find-arr12-exit
            display 'arr1:'
            perform print-arr1 thru print-arr1-exit
+           move 'ARR1' to audit-label
+           perform audit-arr1 thru audit-arr1-exit
            display 'arr2:'
            perform print-arr2 thru print-arr2-exit
+           move 'ARR2' to audit-label
+           perform audit-arr2 thru audit-arr2-exit
            move 1 to s
            perform find-lt thru find-lt-exit
            perform find-straight thru find-straight-exit
@@ -211,55 +401,201 @@
            perform find-straight thru find-straight-exit
            display 'wall B:'
            perform print-wall thru print-wall-exit
+           move 'WALL B' to audit-label
+           perform audit-wall thru audit-wall-exit
            perform generate-spec thru generate-spec-exit
            perform crush-spec thru crush-spec-exit
            display 'wall C:'
            perform print-wall thru print-wall-exit
+           move 'WALL C' to audit-label
+           perform audit-wall thru audit-wall-exit
            perform load-candy thru load-candy-exit
            add current-score to score
            display 'score: ' score
+           perform audit-score
            perform result thru result-exit
-           if (cont = 1) go to main-loop end-if.
-
-           close infile
-
-           goback.
+           if (cont = 1)
+               perform ckpt-save thru ckpt-save-exit
+               go to main-loop
+           end-if.
 
+      * the run finished on its own - any checkpoint left over from
+      * an earlier, killed attempt at this level is now stale
+           perform ckpt-clear thru ckpt-clear-exit
 
+           close infile
+           close audit-file
+           move 'N' to audit-open-bool.
+       process-level-exit.
 
 
 
 
        read-constant.
+      * level-id/difficulty are the level file's self-describing
+      * metadata line - see lvlhdr.cpy for the full named layout.
+      * not otherwise used by the solver, so they are only logged.
+           read infile end-read
+           unstring a-line delimited by space
+               into level-id level-difficulty
+           end-unstring
+           display 'level-id: ' level-id ' difficulty: '
+              level-difficulty
+
+      * run-id rides along with roof-r/roof-c so RESULT can build an
+      * output file name that is unique per run, not just per
+      * total-score target.
            read infile end-read
            unstring a-line delimited by space
-               into roof-r roof-c
+               into roof-r roof-c run-id
            end-unstring
            read infile end-read
            unstring a-line delimited by space
                into wall-r wall-c
            end-unstring
+
+      * a play session is a sequence of swap-count swaps, each
+      * resolved to a full cascade-to-rest before the next is
+      * applied, read one coordinate line per swap
            read infile end-read
            unstring a-line delimited by space
-               into swap(1,1) swap(1,2) swap(2,1) swap(2,2)
+               into swap-count
            end-unstring
+
+      * swap-move only has 20 slots - a swap-count above that would
+      * subscript off the end of it and corrupt whatever field
+      * follows in the record
+           if (swap-count > 20)
+               move too-many-swaps-message to error-message
+               perform error-termination
+           end-if
+
+           move swap-count to i0
+           perform iterator-i-init.
+       loop-read-constant-swaps.
+           read infile end-read
+           unstring a-line delimited by space
+               into swap(i,1,1) swap(i,1,2) swap(i,2,1) swap(i,2,2)
+           end-unstring
+           perform iterator-i
+           if (iterator-i-next) go to loop-read-constant-swaps end-if.
+
            read infile end-read
            unstring a-line delimited by space
                into total-score
            end-unstring.
+       read-constant-exit.
 
        error-termination.
            display error-message
+           if (audit-open)
+               close audit-file
+               move 'N' to audit-open-bool
+           end-if
            close infile
+      * a batch run must not let one bad level kill the whole job -
+      * log it and fall through to process-batch's next iteration
+      * instead. the single-invocation (no batch.txt) path has no
+      * next level to skip to, so it still stops the run outright.
+           if (batch-mode)
+               go to process-level-exit
+           end-if
            stop run.
 
+       validate-dimensions.
+      * roof-table/wall-table/spec-table/spec0-table/arr1-table/
+      * arr2-table/order-table are all declared occurs 100 by
+      * occurs 80 - a level whose own dimensions are bigger than
+      * that would subscript off the end of those tables long before
+      * any swap gets anywhere near it. name the offending field
+      * instead of just saying "some dimension is too big"
+           move spaces to error-message
+           if (roof-r > 100)
+               string 'error: roof-r ' roof-r
+                      ' exceeds table limit 100'
+                      delimited by size into error-message
+               perform error-termination
+           end-if
+           if (roof-c > 80)
+               string 'error: roof-c ' roof-c
+                      ' exceeds table limit 80'
+                      delimited by size into error-message
+               perform error-termination
+           end-if
+           if (wall-r > 100)
+               string 'error: wall-r ' wall-r
+                      ' exceeds table limit 100'
+                      delimited by size into error-message
+               perform error-termination
+           end-if
+           if (wall-c > 80)
+               string 'error: wall-c ' wall-c
+                      ' exceeds table limit 80'
+                      delimited by size into error-message
+               perform error-termination
+           end-if.
+       validate-dimensions-exit.
+
        validate-swapping.
-           if (swap(1,1) < 1 or swap(1,1) > wall-r or
-               swap(2,1) < 1 or swap(2,1) > wall-r or
-               swap(1,2) < 1 or swap(1,2) > wall-c or
-               swap(2,2) < 1 or swap(2,2) > wall-c)
+      * every swap in the sequence has to be in-bounds, not just the
+      * first one
+           move swap-count to i0
+           perform iterator-i-init.
+       loop-validate-swapping.
+           if (swap(i,1,1) < 1 or swap(i,1,1) > wall-r or
+               swap(i,2,1) < 1 or swap(i,2,1) > wall-r or
+               swap(i,1,2) < 1 or swap(i,1,2) > wall-c or
+               swap(i,2,2) < 1 or swap(i,2,2) > wall-c)
                move wrong-coor-message to error-message
-               perform error-termination end-if.
+               perform error-termination
+           end-if
+           perform iterator-i
+           if (iterator-i-next) go to loop-validate-swapping end-if.
+       validate-swapping-exit.
+
+       validate-match.
+      * pre-flight check: replay the detection pass (the same one
+      * main-loop runs) against a snapshot of the post-swap wall.
+      * SCAN-SPEC alone only flags pre-existing '#'/'@' specials, so
+      * a plain 3-candy match never sets a SPEC entry; the reliable
+      * sign of "the swap resolved to something" is that FIND-LT/
+      * FIND-STRAIGHT actually changed the wall (crushed candies to
+      * '|'/'-'/'0'). If the wall comes back unchanged, nothing
+      * matched and we reject the swap here instead of grinding
+      * through main-loop to find nothing.
+           move wall-table to wall-table-save
+           move score-row-clears to score-row-clears-save
+           move score-col-clears to score-col-clears-save
+           move score-lt-specials to score-lt-specials-save
+           move score-wrap-candies to score-wrap-candies-save
+           perform scan-spec thru scan-spec-exit
+           perform find-arr12 thru find-arr12-exit
+           move 1 to s
+           perform find-lt thru find-lt-exit
+           perform find-straight thru find-straight-exit
+           move 0 to s
+           perform find-lt thru find-lt-exit
+           perform find-straight thru find-straight-exit
+
+           move 'N' to dead-move-bool
+           if (wall-table = wall-table-save)
+               move 'Y' to dead-move-bool
+           end-if
+
+      * undo the probe: main-loop must start from the untouched
+      * post-swap board, not the one the probe just resolved, and the
+      * score breakdown counters from the real totals, not the
+      * probe's own (reverted) commits
+           move wall-table-save to wall-table
+           move score-row-clears-save to score-row-clears
+           move score-col-clears-save to score-col-clears
+           move score-lt-specials-save to score-lt-specials
+           move score-wrap-candies-save to score-wrap-candies
+           if (dead-move)
+               move dead-move-message to error-message
+               perform error-termination
+           end-if.
+       validate-match-exit.
 
        read-roof.
            move roof-r to i0
@@ -305,8 +641,8 @@
        iterator-i0.
            subtract 1 from i
            evaluate i
-               when 1 thru i0 move 'Y' to iterator-i-bool
-               when other move 'N' to iterator-i-bool
+               when 1 thru i0 move 'Y' to iterator-i0-bool
+               when other move 'N' to iterator-i0-bool
            end-evaluate.
 
        iterator-k-init.
@@ -378,8 +714,12 @@
            if (wall(n,m) = '0')
                perform load-next-candy
                move next-candy to wall(n,m)
-               perform iterator-mn0
            end-if
+      * advance the scan over every cell regardless of whether this
+      * one needed a refill - only stepping inside the if above meant
+      * the scan stopped dead the moment it landed on a live candy,
+      * leaving every '0' cell above it unrefilled
+           perform iterator-mn0
            if (iterator-mn0-next) go to loop-load-candy-3 end-if.
        load-candy-exit.
 
@@ -394,9 +734,11 @@
            end-evaluate.
 
        go-swap.
-           move wall(swap(1,1),swap(1,2)) to tmp-char
-           move wall(swap(2,1),swap(2,2)) to wall(swap(1,1),swap(1,2))
-           move tmp-char to wall(swap(2,1),swap(2,2)).
+      * applies swap-idx - the swap currently in play in the sequence
+           move wall(swap(swap-idx,1,1),swap(swap-idx,1,2)) to tmp-char
+           move wall(swap(swap-idx,2,1),swap(swap-idx,2,2))
+              to wall(swap(swap-idx,1,1),swap(swap-idx,1,2))
+           move tmp-char to wall(swap(swap-idx,2,1),swap(swap-idx,2,2)).
 
        print-wall.
            move wall-r to i0
@@ -431,6 +773,162 @@
        print-arr2-exit.
 
 
+       audit-wall.
+      * writes the current wall snapshot to the audit trail under
+      * whatever label the caller left in audit-label (WALL A/B/C)
+           move audit-label to audit-line
+           write audit-line
+           move wall-r to i0
+           perform iterator-i-init.
+       loop-audit-wall.
+           move spaces to audit-line
+           move wall-row(i)(1:wall-c) to audit-line
+           write audit-line
+           perform iterator-i
+           if (iterator-i-next) go to loop-audit-wall end-if.
+       audit-wall-exit.
+
+
+       audit-arr1.
+           move audit-label to audit-line
+           write audit-line
+           move wall-r to i0
+           perform iterator-i-init.
+       loop-audit-arr1.
+           move spaces to audit-line
+           move arr1-row(i)(1:wall-c) to audit-line
+           write audit-line
+           perform iterator-i
+           if (iterator-i-next) go to loop-audit-arr1 end-if.
+       audit-arr1-exit.
+
+
+       audit-arr2.
+           move audit-label to audit-line
+           write audit-line
+           move wall-r to i0
+           perform iterator-i-init.
+       loop-audit-arr2.
+           move spaces to audit-line
+           move arr2-row(i)(1:wall-c) to audit-line
+           write audit-line
+           perform iterator-i
+           if (iterator-i-next) go to loop-audit-arr2 end-if.
+       audit-arr2-exit.
+
+
+       audit-score.
+           add 1 to iteration-no
+           move spaces to audit-line
+           string 'ITERATION ' delimited by size
+                  iteration-no delimited by size
+                  ' SCORE ' delimited by size
+                  score delimited by size into audit-line
+           write audit-line.
+
+
+
+       ckpt-restore.
+      * look for a checkpoint left behind by an earlier, killed
+      * attempt at this level. a missing file is the normal case
+      * (no prior attempt), not an error
+           open input checkpoint-file
+           if checkpoint-status not = 0
+               go to ckpt-restore-exit
+           end-if
+           read checkpoint-file
+               at end
+                   close checkpoint-file
+                   go to ckpt-restore-exit
+           end-read
+           if (checkpoint-line = spaces)
+               close checkpoint-file
+               go to ckpt-restore-exit
+           end-if
+           unstring checkpoint-line delimited by space
+               into score cont swap-idx iteration-no
+                  score-row-clears score-col-clears
+                  score-lt-specials score-wrap-candies.
+
+           move wall-r to i0
+           perform iterator-i-init.
+       loop-ckpt-restore-wall.
+           read checkpoint-file
+               at end move spaces to checkpoint-line
+           end-read
+           move spaces to wall-row(i)
+           move checkpoint-line(1:wall-c) to wall-row(i)(1:wall-c)
+           perform iterator-i
+           if (iterator-i-next) go to loop-ckpt-restore-wall end-if.
+
+           move 80 to i0
+           perform iterator-i-init.
+       loop-ckpt-restore-roof.
+           read checkpoint-file
+               at end move spaces to checkpoint-line
+           end-read
+           move checkpoint-line(1:3) to roof-index(i)
+           perform iterator-i
+           if (iterator-i-next) go to loop-ckpt-restore-roof end-if.
+
+           close checkpoint-file
+           move 'Y' to checkpoint-found-bool.
+       ckpt-restore-exit.
+
+
+       ckpt-save.
+      * write the current cascade state so a killed run can resume
+      * from the last completed iteration instead of redoing every
+      * cascade from scratch
+           open output checkpoint-file
+           move spaces to checkpoint-line
+           string score delimited by size
+                  ' ' delimited by size
+                  cont delimited by size
+                  ' ' delimited by size
+                  swap-idx delimited by size
+                  ' ' delimited by size
+                  iteration-no delimited by size
+                  ' ' delimited by size
+                  score-row-clears delimited by size
+                  ' ' delimited by size
+                  score-col-clears delimited by size
+                  ' ' delimited by size
+                  score-lt-specials delimited by size
+                  ' ' delimited by size
+                  score-wrap-candies delimited by size
+                  into checkpoint-line
+           write checkpoint-line
+
+           move wall-r to i0
+           perform iterator-i-init.
+       loop-ckpt-save-wall.
+           move spaces to checkpoint-line
+           move wall-row(i)(1:wall-c) to checkpoint-line(1:wall-c)
+           write checkpoint-line
+           perform iterator-i
+           if (iterator-i-next) go to loop-ckpt-save-wall end-if.
+
+           move 80 to i0
+           perform iterator-i-init.
+       loop-ckpt-save-roof.
+           move spaces to checkpoint-line
+           move roof-index(i) to checkpoint-line(1:3)
+           write checkpoint-line
+           perform iterator-i
+           if (iterator-i-next) go to loop-ckpt-save-roof end-if.
+
+           close checkpoint-file.
+       ckpt-save-exit.
+
+
+       ckpt-clear.
+      * truncate the checkpoint to an empty file so CHECKPOINT-RESTORE
+      * treats a finished level as having no prior attempt to resume
+           open output checkpoint-file
+           close checkpoint-file.
+       ckpt-clear-exit.
+
 
        scan-spec.
            move zeros to spec-table spec0-table
@@ -602,6 +1100,7 @@
                perform iterator-k-init
                move 4 to number-dir
                if (order-d3(i,j,7) = 1) move 3 to number-dir end-if
+               move 'N' to lt-commit-bool
                go to loop-find-lt-7
            end-if
            perform iterator-ij
@@ -644,17 +1143,30 @@
                display 'end loop-find-lt-7   k: ' k
                if (iterator-k-next) go to loop-find-lt-7 end-if.
        loop-find-lt-11.
+      * a resumed scan's entry may have an area an earlier commit in
+      * this same pass already cleared - TRAVEL (mode 2) only sets
+      * lt-commit-bool when one of this entry's directions actually
+      * reached the live wall and cleared something, so a stale entry
+      * with no live run left falls through as a non-match instead of
+      * stomping an already-crushed cell and inflating the score
+           if (lt-committed)
       * store a '2' to 'spec', change the special candy to '0' to
       * prevent super staight matching in the same stage
-           move 2 to spec(order-d3(i,j,5),order-d3(i,j,6))
-           if (spec(order-d3(i,j,5),order-d3(i,j,6)) = 2)
-               move 0 to spec(order-d3(i,j,5),order-d3(i,j,6))
+               move 2 to spec(order-d3(i,j,5),order-d3(i,j,6))
+               if (spec(order-d3(i,j,5),order-d3(i,j,6)) = 2)
+                   move 0 to spec(order-d3(i,j,5),order-d3(i,j,6))
+               end-if
+               move '0' to wall(order-d3(i,j,5),order-d3(i,j,6))
+               add 1 to score-lt-specials
            end-if
-           move '0' to wall(order-d3(i,j,5),order-d3(i,j,6))
 
-      * algorithm sucks, go back and do again, wasting time
-            display 'end loop-find-lt-11'
-           go to find-lt.
+      * the rest of order-table was already built against the wall
+      * as it stood before this commit - keep scanning it for the
+      * next match instead of throwing it away and rebuilding it
+      * from scratch with a fresh pass of travel over every cell
+           display 'end loop-find-lt-11'
+           perform iterator-ij
+           if (iterator-ij-next) go to loop-find-lt-6 end-if.
        find-lt-exit.
 
        travel.
@@ -750,6 +1262,8 @@
            end-if
       * clear the special candies being crushing when in replace modes
            if (travel-mode = 2 or travel-mode = 3)
+               if (travel-mode = 3) add 1 to score-col-clears end-if
+               if (travel-mode = 2) move 'Y' to lt-commit-bool end-if
                move lower-bound to k
                go to loop-travel-3
            end-if
@@ -862,6 +1376,8 @@
            end-if
       * clear the special candies being crushing when in replace modes
            if (travel-mode = 2 or travel-mode = 3)
+               if (travel-mode = 3) add 1 to score-row-clears end-if
+               if (travel-mode = 2) move 'Y' to lt-commit-bool end-if
                move lower-bound to k
                go to loop-travel-13
            end-if
@@ -885,16 +1401,20 @@
            if (travel-mode = 2) go to travel-exit end-if
       * calculate the position of special candy being created
            if (travel-mode = 3 and candy-count >= 4)
-               if ((i = swap(1,1) and starti = swap(1,2)) or
-                   (i = swap(2,1) and starti = swap(2,2)))
+               if ((i = swap(swap-idx,1,1) and
+                    starti = swap(swap-idx,1,2)) or
+                   (i = swap(swap-idx,2,1) and
+                    starti = swap(swap-idx,2,2)))
                   move 0 to spec(i,starti)
                   if (spec(i,starti) = 1)
                      move 0 to spec(i,starti)
                   end-if
                   move '0' to wall(i,starti)
                end-if
-               if ((i not = swap(1,1) or starti not = swap(1,2)) and
-                   (i not = swap(2,1) or starti not = swap(2,2)))
+               if ((i not = swap(swap-idx,1,1) or
+                    starti not = swap(swap-idx,1,2)) and
+                   (i not = swap(swap-idx,2,1) or
+                    starti not = swap(swap-idx,2,2)))
                   compute tmp-i = (lower-bound + upper-bound) / 2.0
                   move 1 to spec(i,tmp-i)
                   move '0' to wall(i,tmp-i)
@@ -955,7 +1475,8 @@
            if (m < 1 or m > wall-r or n < 1 or n > wall-c)
                go to loop-crush-spec-611
            end-if
-           move 'O' to wall(m,n).
+           move 'O' to wall(m,n)
+           add 1 to score-wrap-candies.
        loop-crush-spec-611.
            add 1 to n
            add 1 to l
@@ -972,17 +1493,36 @@
        result.
            move 0 to cont
            if (score >= total-score) go to loop-result-801 end-if
-           if (current-score = 0) go to loop-result-803 end-if
-           move 1 to cont
-           go to result-exit.
+           if (current-score not = 0)
+               move 1 to cont
+               go to result-exit
+           end-if
+
+      * this swap's cascade has settled with the target still
+      * unreached - move on to the next swap in the sequence, if
+      * there is one, before giving up
+           if (swap-idx < swap-count)
+               add 1 to swap-idx
+               perform go-swap
+               perform validate-match thru validate-match-exit
+               move 1 to cont
+               go to result-exit
+           end-if
+
+           go to loop-result-803.
        loop-result-801.
            move 1 to win
            go to loop-result-811.
        loop-result-803.
            move 0 to win.
        loop-result-811.
+      * keyed by run-id (per-level) and batch-seq (per batch entry)
+      * so two levels sharing a total-score target never collide.
+           move spaces to outfile-name
            string 'cob' delimited by size
-                  total-score delimited by space
+                  run-id delimited by size
+                  '-' delimited by size
+                  batch-seq delimited by size
                   '.txt' delimited by size into outfile-name
 
 
@@ -1003,5 +1543,18 @@
                move 'Jimmy is safe!' to out-jimmy
            end-if
            write out-jimmy
+
+      * breakdown of the score by match type, for level-balancing
+           move spaces to out-breakdown
+           string 'ROW=' delimited by size
+                  score-row-clears delimited by size
+                  ' COL=' delimited by size
+                  score-col-clears delimited by size
+                  ' LT=' delimited by size
+                  score-lt-specials delimited by size
+                  ' WRAP=' delimited by size
+                  score-wrap-candies delimited by size
+                  into out-breakdown
+           write out-breakdown
            close outfile.
        result-exit.
