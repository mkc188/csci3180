@@ -0,0 +1,29 @@
+      * level file header record layout
+
+      * every level file starts with a header made of the fields
+      * below, one line per group (level-id/difficulty, roof dims +
+      * run-id, wall dims, swap count, one line of coordinates per
+      * swap, target score) - the same line-by-line shape
+      * READ-CONSTANT always parsed, just with each field named
+      * here so a level author can tell what belongs where, and so
+      * a new field can be appended to this copybook without
+      * shifting any existing UNSTRING offset.
+       01 level-header.
+          03 level-id pic X(10).
+          03 level-difficulty pic 9(2).
+          03 roof-r pic 9(3).
+          03 roof-c pic 9(2).
+      * run-id rides along with roof-r/roof-c, on the same line, so
+      * RESULT can build an output file name that is unique per run,
+      * not just per total-score target
+          03 run-id pic 9(5).
+          03 wall-r pic 9(3).
+          03 wall-c pic 9(2).
+      * a play session is a sequence of swaps, each resolved to a
+      * full cascade-to-rest before the next is applied
+          03 swap-count pic 9(2).
+          03 swap-table.
+             05 swap-move occurs 20.
+                07 swap-row occurs 2.
+                   09 swap occurs 2 pic 9(3).
+          03 total-score pic 9(5).
